@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTLead.
+       AUTHOR. Cassandra Leder
+
+      *> Leaderboard report. Reads the PLAYER-STATS master that
+      *> TicTacToe maintains after every DISPLAY-WINNER and prints
+      *> players ranked by wins, so "who's actually the best" has
+      *> an answer that isn't just memory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLAYERSTATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PSTAT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-STATS-FILE.
+       COPY PSTATREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PSTAT-STATUS      PIC X(2) VALUE "00".
+       01  WS-PSTAT-EOF         PIC X(3) VALUE "NO".
+       01  LEADER-TABLE.
+           05  LEADER-COUNT     PIC 9(4) VALUE 0.
+           05  LEADER-ENTRY OCCURS 200 TIMES INDEXED BY L-IDX.
+               10  L-PLAYER-ID      PIC X(8).
+               10  L-WINS           PIC 9(6).
+               10  L-LOSSES         PIC 9(6).
+               10  L-DRAWS          PIC 9(6).
+               10  L-GAMES          PIC 9(6).
+               10  L-AVG-TIME       PIC 9(10).
+       01  WS-BEST-IDX          PIC 9(4).
+       01  WS-SCAN-IDX          PIC 9(4).
+       01  WS-DISPLAY-RANK       PIC 9(4).
+       01  SWAP-ENTRY.
+           05  SWAP-PLAYER-ID       PIC X(8).
+           05  SWAP-WINS            PIC 9(6).
+           05  SWAP-LOSSES          PIC 9(6).
+           05  SWAP-DRAWS           PIC 9(6).
+           05  SWAP-GAMES           PIC 9(6).
+           05  SWAP-AVG-TIME        PIC 9(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-STATS
+           PERFORM RANK-BY-WINS
+           PERFORM PRINT-LEADERBOARD
+           STOP RUN.
+
+       LOAD-STATS.
+           OPEN INPUT PLAYER-STATS-FILE
+           IF WS-PSTAT-STATUS = "00" THEN
+               PERFORM UNTIL WS-PSTAT-EOF = "YES"
+                   READ PLAYER-STATS-FILE
+                       AT END MOVE "YES" TO WS-PSTAT-EOF
+                       NOT AT END
+      *> LEADER-ENTRY only has 200 slots; defense-in-depth against
+      *> a master file that somehow grew past that -- drop the
+      *> overflow rather than index past the table
+                           IF LEADER-COUNT < 200 THEN
+                               ADD 1 TO LEADER-COUNT
+                               MOVE PS-PLAYER-ID TO
+                                   L-PLAYER-ID(LEADER-COUNT)
+                               MOVE PS-WINS TO L-WINS(LEADER-COUNT)
+                               MOVE PS-LOSSES TO
+                                   L-LOSSES(LEADER-COUNT)
+                               MOVE PS-DRAWS TO
+                                   L-DRAWS(LEADER-COUNT)
+                               MOVE PS-GAMES TO
+                                   L-GAMES(LEADER-COUNT)
+                               MOVE PS-AVG-TIME TO
+                                   L-AVG-TIME(LEADER-COUNT)
+                           ELSE
+                               DISPLAY "Leaderboard table full, "
+                                   "dropping " PS-PLAYER-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PLAYER-STATS-FILE
+           END-IF.
+
+      *> simple selection sort, descending by wins - the table is
+      *> office-sized, not a performance concern
+       RANK-BY-WINS.
+           PERFORM VARYING L-IDX FROM 1 BY 1
+                   UNTIL L-IDX > LEADER-COUNT
+               MOVE L-IDX TO WS-BEST-IDX
+               PERFORM VARYING WS-SCAN-IDX FROM L-IDX BY 1
+                       UNTIL WS-SCAN-IDX > LEADER-COUNT
+                   IF L-WINS(WS-SCAN-IDX) > L-WINS(WS-BEST-IDX) THEN
+                       MOVE WS-SCAN-IDX TO WS-BEST-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-BEST-IDX NOT = L-IDX THEN
+                   MOVE L-PLAYER-ID(L-IDX) TO SWAP-PLAYER-ID
+                   MOVE L-WINS(L-IDX)      TO SWAP-WINS
+                   MOVE L-LOSSES(L-IDX)    TO SWAP-LOSSES
+                   MOVE L-DRAWS(L-IDX)     TO SWAP-DRAWS
+                   MOVE L-GAMES(L-IDX)     TO SWAP-GAMES
+                   MOVE L-AVG-TIME(L-IDX)  TO SWAP-AVG-TIME
+
+                   MOVE L-PLAYER-ID(WS-BEST-IDX) TO L-PLAYER-ID(L-IDX)
+                   MOVE L-WINS(WS-BEST-IDX)      TO L-WINS(L-IDX)
+                   MOVE L-LOSSES(WS-BEST-IDX)    TO L-LOSSES(L-IDX)
+                   MOVE L-DRAWS(WS-BEST-IDX)     TO L-DRAWS(L-IDX)
+                   MOVE L-GAMES(WS-BEST-IDX)     TO L-GAMES(L-IDX)
+                   MOVE L-AVG-TIME(WS-BEST-IDX)  TO L-AVG-TIME(L-IDX)
+
+                   MOVE SWAP-PLAYER-ID TO L-PLAYER-ID(WS-BEST-IDX)
+                   MOVE SWAP-WINS      TO L-WINS(WS-BEST-IDX)
+                   MOVE SWAP-LOSSES    TO L-LOSSES(WS-BEST-IDX)
+                   MOVE SWAP-DRAWS     TO L-DRAWS(WS-BEST-IDX)
+                   MOVE SWAP-GAMES     TO L-GAMES(WS-BEST-IDX)
+                   MOVE SWAP-AVG-TIME  TO L-AVG-TIME(WS-BEST-IDX)
+               END-IF
+           END-PERFORM.
+
+       PRINT-LEADERBOARD.
+           DISPLAY "===== TicTacToe Leaderboard ====="
+           DISPLAY "Rank Player    Wins Losses Draws Games AvgTime"
+           PERFORM VARYING L-IDX FROM 1 BY 1
+                   UNTIL L-IDX > LEADER-COUNT
+               SET WS-DISPLAY-RANK TO L-IDX
+               DISPLAY WS-DISPLAY-RANK "    " L-PLAYER-ID(L-IDX) "  "
+                   L-WINS(L-IDX) "  " L-LOSSES(L-IDX) "  "
+                   L-DRAWS(L-IDX) "  " L-GAMES(L-IDX) "  "
+                   L-AVG-TIME(L-IDX)
+           END-PERFORM.
+
+       END PROGRAM TTTLead.
