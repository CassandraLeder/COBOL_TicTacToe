@@ -3,18 +3,119 @@
        AUTHOR. ChatGPT with many fixes and comments by Cassandra Leder
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAME-LOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TTTCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLAYERSTATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PSTAT-STATUS.
+           SELECT PLAYER-MAILBOX-FILE ASSIGN TO DYNAMIC
+                   WS-MAILBOX-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAILBOX-STATUS.
+           SELECT TURN-FLAG-FILE ASSIGN TO "TURNFLAG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TURN-FLAG-STATUS.
+           SELECT PERFORMANCE-FILE ASSIGN TO "PERF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERF-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+       COPY GAMELOGR.
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+       FD  PLAYER-STATS-FILE.
+       COPY PSTATREC.
+       FD  PLAYER-MAILBOX-FILE.
+       COPY MAILBOXR.
+       FD  TURN-FLAG-FILE.
+       COPY TURNFLGR.
+       FD  PERFORMANCE-FILE.
+       COPY PERFREC.
+
        WORKING-STORAGE SECTION.
+       01  WS-GAME-ID           PIC X(14).
+       01  WS-GAME-LOG-STATUS   PIC X(2) VALUE "00".
+       01  WS-CHECKPOINT-STATUS PIC X(2) VALUE "00".
+       01  WS-CHECKPOINT-EXISTS PIC X(3) VALUE "NO".
+       01  WS-CHECKPOINT-FILENAME PIC X(12) VALUE "TTTCHKPT.DAT".
+       01  WS-PSTAT-STATUS      PIC X(2) VALUE "00".
+       01  Player1Id            PIC X(8) VALUE "PLAYER1".
+       01  Player2Id            PIC X(8) VALUE "PLAYER2".
+       01  WS-STAT-ID           PIC X(8).
+       01  WS-STAT-RESULT       PIC X(4).
+       01  WS-PSTAT-EOF         PIC X(3) VALUE "NO".
+       01  PSTAT-TABLE.
+           05  PSTAT-COUNT      PIC 9(4) VALUE 0.
+           05  PSTAT-ENTRY OCCURS 200 TIMES INDEXED BY PSTAT-IDX.
+               10  PSTAT-ID          PIC X(8).
+               10  PSTAT-WINS        PIC 9(6).
+               10  PSTAT-LOSSES      PIC 9(6).
+               10  PSTAT-DRAWS       PIC 9(6).
+               10  PSTAT-GAMES       PIC 9(6).
+               10  PSTAT-TOTAL-TIME  PIC 9(10).
+               10  PSTAT-AVG-TIME    PIC 9(10).
+       01  WS-PSTAT-FOUND-IDX   PIC 9(4).
+      *> dual-terminal mode - each player's move comes off its own
+      *> mailbox file instead of the console, with turn handoff
+      *> signalled through a shared turn-flag record
+       01  WS-DUAL-MODE          PIC X(3) VALUE "NO".
+       01  WS-DUAL-MODE-ANSWER   PIC X(1).
+       01  WS-MAILBOX-FILENAME   PIC X(14).
+       01  WS-MAILBOX-STATUS     PIC X(2) VALUE "00".
+       01  WS-MAILBOX-FOUND      PIC X(3) VALUE "NO".
+       01  WS-P1-MAILBOX-NAME    PIC X(14) VALUE "PLAYER1.MBX".
+       01  WS-P2-MAILBOX-NAME    PIC X(14) VALUE "PLAYER2.MBX".
+       01  WS-TURN-FLAG-STATUS   PIC X(2) VALUE "00".
+       01  WS-TURN-FLAG-FILENAME PIC X(12) VALUE "TURNFLAG.DAT".
+      *> performance file - one corrected elapsed-time record per turn
+       01  WS-PERF-STATUS        PIC X(2) VALUE "00".
+       01  WS-START-DATE-NUM     PIC 9(8).
+       01  WS-END-DATE-NUM       PIC 9(8).
+       01  WS-START-INSTANT      PIC 9(18).
+       01  WS-END-INSTANT        PIC 9(18).
+      *> single-player mode - a computer opponent stands in for
+      *> Player2's GET-MOVE, picking a legal open square
+       01  WS-SINGLE-PLAYER-MODE   PIC X(3) VALUE "NO".
+       01  WS-SINGLE-PLAYER-ANSWER PIC X(1).
+       01  WS-DIFFICULTY           PIC 9 VALUE 1.
+       01  WS-RANDOM-SEED          PIC 9(8).
+       01  WS-RANDOM-FRACTION      PIC 9V9(9).
+       01  WS-CHECK-PLAYER         PIC X(1).
+       01  WS-WOULD-WIN            PIC X(3) VALUE "NO".
+       01  WS-OPPONENT             PIC X(1).
+       01  WS-TRY-PLAYER           PIC X(1).
+       01  WS-TRY-MOVE             PIC 9(2).
+       01  WS-TRY-MOVE-RESULT      PIC 9(2).
+       01  WS-FOUND-MOVE           PIC X(3) VALUE "NO".
+      * configurable NxN board (3x3 up to 5x5) driven by a table
+      * instead of fixed Row1/Row2/Row3 fields
+       01  WS-BOARD-SIZE PIC 9 VALUE 3.
+       01  WS-MAX-MOVE   PIC 9(2) VALUE 9.
        01  GameBoard.
-           05  Row1      PIC X(3) VALUE "   ".
-           05  Row2      PIC X(3) VALUE "   ".
-           05  Row3      PIC X(3) VALUE "   ".
+           05  BOARD-ROW OCCURS 5 TIMES INDEXED BY R-IDX.
+               10  BOARD-CELL PIC X(1) OCCURS 5 TIMES
+                                        INDEXED BY C-IDX
+                                        VALUE SPACE.
+       01  WS-ROW        PIC 9.
+       01  WS-COL        PIC 9.
+       01  WS-LINE-COUNT PIC 9.
+       01  WS-SERIALIZED-BOARD PIC X(25).
+       01  WS-SERIALIZE-POS    PIC 9(2).
+       01  WS-DISPLAY-ROW       PIC 9.
+       01  WS-MAX-MOVE-DISP     PIC Z9.
        01  Player1      PIC X(1) VALUE "X".
        01  Player2      PIC X(1) VALUE "O".
        01  CurrentPlayer PIC X(1).
       * Move is a reserved word in GNUCOBOL, use xMove
-       01  xMove         PIC 9.
+       01  xMove         PIC 9(2).
        01  Winner       PIC X(1) VALUE SPACE.
        01  IsTaken      PIC X(3) VALUE "NO".
        01  GameOver     PIC X(3) VALUE "NO".
@@ -49,6 +150,8 @@
       *> main function is here.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-GAME
+           PERFORM OPEN-GAME-LOG
+           PERFORM OPEN-PERF-LOG
       *> example of a while-style loop
            PERFORM UNTIL GameOver = "YES"
                PERFORM DISPLAY-BOARD
@@ -57,131 +160,701 @@
                PERFORM TIME-GAME-START
                PERFORM VALIDATE-MOVE
                PERFORM UPDATE-BOARD
+               PERFORM WRITE-GAME-LOG
                PERFORM CHECK-WINNER
                PERFORM TIME-GAME-END
                PERFORM TIME-GAME-ELAPSE
                PERFORM TIME-GAME-TOTAL
+               PERFORM WRITE-PERF-LOG
+      *> once the game is decided there is nothing left to resume,
+      *> so drop the checkpoint here instead of saving a "finished"
+      *> one -- closes the window where a crash between saving a
+      *> won checkpoint and UPDATE-PLAYER-STATS could re-apply the
+      *> same result to PLAYERSTATS.DAT twice on the next run
+               IF GameOver = "YES" THEN
+                   PERFORM DELETE-CHECKPOINT
+               ELSE
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
            END-PERFORM
            PERFORM DISPLAY-BOARD
            PERFORM DISPLAY-WINNER
+           PERFORM UPDATE-PLAYER-STATS
+           PERFORM CLOSE-GAME-LOG
+           PERFORM CLOSE-PERF-LOG
+           PERFORM DELETE-CHECKPOINT
            DISPLAY Total-Time
            STOP RUN.
 
-      *> set default values
+      *> set default values, resuming from a checkpoint if one is
+      *> there so an abend mid-game doesn't lose the match
        INITIALIZE-GAME.
-           MOVE Player1 TO CurrentPlayer.
+      *> MAIN-PROCEDURE always calls SWITCH-PLAYER before the first
+      *> GET-MOVE, so the starting player has to be seeded one flip
+      *> behind Player1 for Player1 (X) to actually get the opening
+      *> move, matching the game's own convention
+           MOVE Player2 TO CurrentPlayer.
            MOVE 0 TO TurnCount.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-GAME-ID.
+           PERFORM LOAD-CHECKPOINT
+           IF WS-CHECKPOINT-EXISTS = "YES" THEN
+               MOVE CP-GAME-ID        TO WS-GAME-ID
+               MOVE CP-CURRENT-PLAYER TO CurrentPlayer
+               MOVE CP-TURN-COUNT     TO TurnCount
+               MOVE CP-BOARD-SIZE     TO WS-BOARD-SIZE
+               MOVE CP-PLAYER1-ID     TO Player1Id
+               MOVE CP-PLAYER2-ID     TO Player2Id
+               MOVE CP-DUAL-MODE      TO WS-DUAL-MODE
+               MOVE CP-SINGLE-PLAYER-MODE TO WS-SINGLE-PLAYER-MODE
+               MOVE CP-DIFFICULTY     TO WS-DIFFICULTY
+               MOVE CP-GAME-OVER      TO GameOver
+               MOVE CP-WINNER         TO Winner
+               MOVE CP-TOTAL-TIME     TO Total-Time
+               IF WS-SINGLE-PLAYER-MODE = "YES" THEN
+                   PERFORM SEED-RANDOM
+               END-IF
+               PERFORM DESERIALIZE-BOARD
+      *> a checkpoint is only ever saved while GameOver is still "NO"
+      *> (see MAIN-PROCEDURE); finding one already marked "YES" means
+      *> an earlier run crashed between deciding the winner and
+      *> deleting it, so drop it now rather than risk UPDATE-PLAYER-
+      *> STATS being applied for this game a second time later
+               IF GameOver = "YES" THEN
+                   PERFORM DELETE-CHECKPOINT
+               END-IF
+               DISPLAY "Resuming game " WS-GAME-ID
+                   " from turn " TurnCount
+           ELSE
+               PERFORM ASK-BOARD-SIZE
+               PERFORM ASK-PLAYER-IDS
+               PERFORM ASK-DUAL-MODE
+               IF WS-DUAL-MODE = "YES" THEN
+                   PERFORM CLEAR-MAILBOXES
+               END-IF
+               PERFORM ASK-SINGLE-PLAYER-MODE
+           END-IF
+           COMPUTE WS-MAX-MOVE = WS-BOARD-SIZE * WS-BOARD-SIZE.
+
+      *> player ids are used to key the PLAYER-STATS leaderboard
+       ASK-PLAYER-IDS.
+           DISPLAY "Player 1 (X) id, Enter for PLAYER1: "
+           ACCEPT Player1Id
+           IF Player1Id = SPACES THEN
+               MOVE "PLAYER1" TO Player1Id
+           END-IF
+           DISPLAY "Player 2 (O) id, Enter for PLAYER2: "
+           ACCEPT Player2Id
+           IF Player2Id = SPACES THEN
+               MOVE "PLAYER2" TO Player2Id
+           END-IF.
+
+      *> let the operator pick the board size for the "big board"
+      *> variant; blank or out-of-range input keeps the classic 3x3
+       ASK-BOARD-SIZE.
+           DISPLAY "Board size (3-5), Enter for 3: "
+           ACCEPT WS-BOARD-SIZE
+           IF WS-BOARD-SIZE < 3 OR WS-BOARD-SIZE > 5 THEN
+               MOVE 3 TO WS-BOARD-SIZE
+           END-IF.
+
+      *> dual-terminal play: each side's moves come off their own
+      *> mailbox file (PLAYER1.MBX / PLAYER2.MBX) instead of this
+      *> console, so two separate terminals can each feed one player
+       ASK-DUAL-MODE.
+           DISPLAY
+               "Two terminals via mailbox files? (Y/N), Enter for N: "
+           ACCEPT WS-DUAL-MODE-ANSWER
+           IF WS-DUAL-MODE-ANSWER = "Y" OR
+                   WS-DUAL-MODE-ANSWER = "y" THEN
+               MOVE "YES" TO WS-DUAL-MODE
+           ELSE
+               MOVE "NO" TO WS-DUAL-MODE
+           END-IF.
+
+      *> one computer opponent stands in for Player2 when this is on;
+      *> doesn't mix with dual-terminal mode, so dual mode wins
+       ASK-SINGLE-PLAYER-MODE.
+           IF WS-DUAL-MODE = "YES" THEN
+               MOVE "NO" TO WS-SINGLE-PLAYER-MODE
+           ELSE
+               DISPLAY
+                   "Single player vs computer? (Y/N), Enter for N: "
+               ACCEPT WS-SINGLE-PLAYER-ANSWER
+               IF WS-SINGLE-PLAYER-ANSWER = "Y" OR
+                       WS-SINGLE-PLAYER-ANSWER = "y" THEN
+                   MOVE "YES" TO WS-SINGLE-PLAYER-MODE
+                   PERFORM ASK-DIFFICULTY
+                   PERFORM SEED-RANDOM
+               ELSE
+                   MOVE "NO" TO WS-SINGLE-PLAYER-MODE
+               END-IF
+           END-IF.
+
+       ASK-DIFFICULTY.
+           DISPLAY
+               "Computer difficulty 1=random 2=block-or-win, Enter 1: "
+           ACCEPT WS-DIFFICULTY
+           IF WS-DIFFICULTY NOT = 1 AND WS-DIFFICULTY NOT = 2 THEN
+               MOVE 1 TO WS-DIFFICULTY
+           END-IF.
+
+      *> seed the RNG off the clock so the computer's random moves
+      *> differ from one game to the next
+       SEED-RANDOM.
+           ACCEPT WS-RANDOM-SEED FROM TIME
+           COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM(WS-RANDOM-SEED).
+
+      *> read the last checkpoint, if any, into CHECKPOINT-RECORD
+       LOAD-CHECKPOINT.
+           MOVE "NO" TO WS-CHECKPOINT-EXISTS
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END MOVE "NO" TO WS-CHECKPOINT-EXISTS
+                   NOT AT END MOVE "YES" TO WS-CHECKPOINT-EXISTS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> write the board/player/turn out after every turn so the
+      *> game can resume from here if the job dies
+       SAVE-CHECKPOINT.
+           MOVE WS-GAME-ID     TO CP-GAME-ID
+           MOVE CurrentPlayer  TO CP-CURRENT-PLAYER
+           MOVE TurnCount      TO CP-TURN-COUNT
+           MOVE WS-BOARD-SIZE  TO CP-BOARD-SIZE
+           MOVE Player1Id      TO CP-PLAYER1-ID
+           MOVE Player2Id      TO CP-PLAYER2-ID
+           MOVE WS-DUAL-MODE   TO CP-DUAL-MODE
+           MOVE WS-SINGLE-PLAYER-MODE TO CP-SINGLE-PLAYER-MODE
+           MOVE WS-DIFFICULTY  TO CP-DIFFICULTY
+           MOVE GameOver       TO CP-GAME-OVER
+           MOVE Winner         TO CP-WINNER
+           MOVE Total-Time     TO CP-TOTAL-TIME
+           PERFORM SERIALIZE-BOARD
+           MOVE WS-SERIALIZED-BOARD TO CP-BOARD-STATE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> flatten the NxN board table into the 25-char strings shared
+      *> by the checkpoint and game-log records
+       SERIALIZE-BOARD.
+           MOVE SPACES TO WS-SERIALIZED-BOARD
+           MOVE 1 TO WS-SERIALIZE-POS
+           PERFORM VARYING R-IDX FROM 1 BY 1
+                   UNTIL R-IDX > WS-BOARD-SIZE
+               PERFORM VARYING C-IDX FROM 1 BY 1
+                       UNTIL C-IDX > WS-BOARD-SIZE
+                   MOVE BOARD-CELL(R-IDX, C-IDX)
+                       TO WS-SERIALIZED-BOARD(WS-SERIALIZE-POS:1)
+                   ADD 1 TO WS-SERIALIZE-POS
+               END-PERFORM
+           END-PERFORM.
+
+      *> rebuild the NxN board table from a serialized 25-char string
+       DESERIALIZE-BOARD.
+           MOVE 1 TO WS-SERIALIZE-POS
+           PERFORM VARYING R-IDX FROM 1 BY 1
+                   UNTIL R-IDX > WS-BOARD-SIZE
+               PERFORM VARYING C-IDX FROM 1 BY 1
+                       UNTIL C-IDX > WS-BOARD-SIZE
+                   MOVE CP-BOARD-STATE(WS-SERIALIZE-POS:1)
+                       TO BOARD-CELL(R-IDX, C-IDX)
+                   ADD 1 TO WS-SERIALIZE-POS
+               END-PERFORM
+           END-PERFORM.
 
-      *> print current board
+      *> game finished normally, so the checkpoint no longer applies
+       DELETE-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING WS-CHECKPOINT-FILENAME.
+
+      *> a fresh dual-terminal game must not inherit a stray mailbox
+      *> or turn-flag record left behind by a prior dual-mode game or
+      *> a crash -- that file would otherwise be silently consumed as
+      *> this new game's first move with no validation
+       CLEAR-MAILBOXES.
+           CALL "CBL_DELETE_FILE" USING WS-P1-MAILBOX-NAME
+           CALL "CBL_DELETE_FILE" USING WS-P2-MAILBOX-NAME
+           CALL "CBL_DELETE_FILE" USING WS-TURN-FLAG-FILENAME.
+
+      *> open the audit log; EXTEND appends so history survives
+      *> across runs instead of each game clobbering the last
+       OPEN-GAME-LOG.
+           OPEN EXTEND GAME-LOG-FILE.
+           IF WS-GAME-LOG-STATUS = "35" THEN
+               OPEN OUTPUT GAME-LOG-FILE
+           END-IF.
+
+      *> record every move so a dispute can be settled from the tape
+       WRITE-GAME-LOG.
+           MOVE WS-GAME-ID        TO GL-GAME-ID
+           MOVE TurnCount         TO GL-TURN-NO
+           MOVE CurrentPlayer     TO GL-PLAYER
+           MOVE xMove             TO GL-MOVE
+           MOVE CURRENT-YEAR OF CURRENT-DATE-DATA-START TO GL-TS-YEAR
+           MOVE CURRENT-MONTH OF CURRENT-DATE-DATA-START TO GL-TS-MONTH
+           MOVE CURRENT-DAY OF CURRENT-DATE-DATA-START TO GL-TS-DAY
+           MOVE CURRENT-HOUR OF CURRENT-DATE-DATA-START TO GL-TS-HOUR
+           MOVE CURRENT-MIN OF CURRENT-DATE-DATA-START TO GL-TS-MIN
+           MOVE CURRENT-SEC OF CURRENT-DATE-DATA-START TO GL-TS-SEC
+           MOVE WS-BOARD-SIZE     TO GL-BOARD-SIZE
+           PERFORM SERIALIZE-BOARD
+           MOVE WS-SERIALIZED-BOARD TO GL-BOARD-STATE
+           WRITE GAME-LOG-RECORD.
+
+       CLOSE-GAME-LOG.
+           CLOSE GAME-LOG-FILE.
+
+      *> print current board, whatever size it is
        DISPLAY-BOARD.
            DISPLAY "Current Board:"
-           DISPLAY "Row 1:", Row1
-           DISPLAY "Row 2:", Row2
-           DISPLAY "Row 3:", Row3.
+           PERFORM VARYING R-IDX FROM 1 BY 1
+                   UNTIL R-IDX > WS-BOARD-SIZE
+               SET WS-DISPLAY-ROW TO R-IDX
+               DISPLAY "Row " WS-DISPLAY-ROW ":" WITH NO ADVANCING
+               PERFORM VARYING C-IDX FROM 1 BY 1
+                       UNTIL C-IDX > WS-BOARD-SIZE
+                   DISPLAY BOARD-CELL(R-IDX, C-IDX) WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY SPACE
+           END-PERFORM.
 
+      *> time how long it takes to perform key parts of game
+      * get current time
       *> time how long it takes to perform key parts of game
       * get current time
        TIME-GAME-START.
             MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA-START.
-			DISPLAY CURRENT-MS-START.
        TIME-GAME-END.
-		    MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA-END.
-			DISPLAY CURRENT-MS-END.
+            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA-END.
+
+      *> built off the full start/end timestamps, not just the
+      *> hundredths-of-second field, so elapsed time is still correct
+      *> when a turn crosses a second, minute, hour, or day boundary
        TIME-GAME-ELAPSE.
-            COMPUTE Elapsed-Time = CURRENT-MS-END - CURRENT-MS-START.
+            COMPUTE WS-START-DATE-NUM =
+                CURRENT-YEAR OF CURRENT-DATE-DATA-START * 10000 +
+                CURRENT-MONTH OF CURRENT-DATE-DATA-START * 100 +
+                CURRENT-DAY OF CURRENT-DATE-DATA-START
+            COMPUTE WS-END-DATE-NUM =
+                CURRENT-YEAR OF CURRENT-DATE-DATA-END * 10000 +
+                CURRENT-MONTH OF CURRENT-DATE-DATA-END * 100 +
+                CURRENT-DAY OF CURRENT-DATE-DATA-END
+            COMPUTE WS-START-INSTANT =
+                FUNCTION INTEGER-OF-DATE(WS-START-DATE-NUM) * 8640000
+                + (CURRENT-HOUR OF CURRENT-DATE-DATA-START * 3600
+                 + CURRENT-MIN OF CURRENT-DATE-DATA-START * 60
+                 + CURRENT-SEC OF CURRENT-DATE-DATA-START) * 100
+                + CURRENT-MS-START
+            COMPUTE WS-END-INSTANT =
+                FUNCTION INTEGER-OF-DATE(WS-END-DATE-NUM) * 8640000
+                + (CURRENT-HOUR OF CURRENT-DATE-DATA-END * 3600
+                 + CURRENT-MIN OF CURRENT-DATE-DATA-END * 60
+                 + CURRENT-SEC OF CURRENT-DATE-DATA-END) * 100
+                + CURRENT-MS-END
+            COMPUTE Elapsed-Time = WS-END-INSTANT - WS-START-INSTANT.
        TIME-GAME-TOTAL.
             COMPUTE Total-Time = Total-Time + Elapsed-Time.
 
+      *> open the performance log; EXTEND appends so history survives
+      *> across runs, same pattern as OPEN-GAME-LOG
+       OPEN-PERF-LOG.
+           OPEN EXTEND PERFORMANCE-FILE.
+           IF WS-PERF-STATUS = "35" THEN
+               OPEN OUTPUT PERFORMANCE-FILE
+           END-IF.
+
+      *> record this turn's corrected elapsed time
+       WRITE-PERF-LOG.
+           MOVE WS-GAME-ID   TO PF-GAME-ID
+           MOVE TurnCount    TO PF-TURN-NO
+           MOVE Elapsed-Time TO PF-ELAPSED-TIME
+           WRITE PERF-RECORD.
+
+       CLOSE-PERF-LOG.
+           CLOSE PERFORMANCE-FILE.
+
 
       * Shows COBOL syntax whereby '.' can be used instead of END-IF
        SWITCH-PLAYER.
            IF CurrentPlayer = Player1 THEN
                MOVE Player2 TO CurrentPlayer
            ELSE
-               MOVE Player1 TO CurrentPlayer.
+               MOVE Player1 TO CurrentPlayer
+           END-IF
+           IF WS-DUAL-MODE = "YES" THEN
+               PERFORM WRITE-TURN-FLAG
+           END-IF.
+
+      *> tell the other terminal whose turn it is now
+       WRITE-TURN-FLAG.
+           MOVE WS-GAME-ID    TO TF-GAME-ID
+           MOVE CurrentPlayer TO TF-CURRENT-PLAYER
+           MOVE TurnCount     TO TF-TURN-COUNT
+           OPEN OUTPUT TURN-FLAG-FILE
+           WRITE TURN-FLAG-RECORD
+           CLOSE TURN-FLAG-FILE.
 
        GET-MOVE.
-           DISPLAY "Player " CurrentPlayer ", enter your move (1-9): "
-           ACCEPT xMove.
+           IF WS-SINGLE-PLAYER-MODE = "YES" AND
+                   CurrentPlayer = Player2 THEN
+               PERFORM COMPUTER-MOVE
+           ELSE
+               IF WS-DUAL-MODE = "YES" THEN
+                   PERFORM GET-MOVE-FROM-MAILBOX
+               ELSE
+                   MOVE WS-MAX-MOVE TO WS-MAX-MOVE-DISP
+                   DISPLAY "Player " CurrentPlayer
+                       ", enter your move (1-"
+                       FUNCTION TRIM(WS-MAX-MOVE-DISP) "): "
+                   ACCEPT xMove
+               END-IF
+           END-IF.
 
-      * I cannot figure out how continuation lines work
-      * for huge if statements, so I used else if chain...not ideal
-       VALIDATE-MOVE.
-           IF xMove < 1 OR xMove > 9 THEN 
-            EVALUATE True
-                WHEN Row1(1:3) = "X" OR Row1(1:3) = "O"
-                    MOVE "YES" TO IsTaken
-                WHEN Row2(1:3) = "X" OR Row2(1:3) = "O"
-                    MOVE "YES" TO  IsTaken
-                WHEN Row3(1:3) = "X" OR Row3(1:3) = "O" 
-                    MOVE "YES" TO IsTaken
-            END-EVALUATE
+      *> stand in for Player2's GET-MOVE with a legal computer pick
+       COMPUTER-MOVE.
+           EVALUATE WS-DIFFICULTY
+               WHEN 2
+                   PERFORM COMPUTER-MOVE-HEURISTIC
+               WHEN OTHER
+                   PERFORM COMPUTER-MOVE-RANDOM
+           END-EVALUATE.
+
+      *> difficulty 1 - any open square, picked at random
+       COMPUTER-MOVE-RANDOM.
+           MOVE "YES" TO IsTaken
+           PERFORM UNTIL IsTaken = "NO"
+               COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM
+               COMPUTE xMove = FUNCTION MOD(FUNCTION INTEGER(
+                   WS-RANDOM-FRACTION * 1000), WS-MAX-MOVE) + 1
+               PERFORM COMPUTE-ROW-COL
+               IF BOARD-CELL(WS-ROW, WS-COL) = SPACE THEN
+                   MOVE "NO" TO IsTaken
+               END-IF
+           END-PERFORM
+           DISPLAY "Computer (" CurrentPlayer ") plays " xMove.
+
+      *> difficulty 2 - take a winning square if one exists, else
+      *> block the opponent's winning square, else play at random
+       COMPUTER-MOVE-HEURISTIC.
+           IF CurrentPlayer = Player1 THEN
+               MOVE Player2 TO WS-OPPONENT
+           ELSE
+               MOVE Player1 TO WS-OPPONENT
            END-IF
+           MOVE "NO" TO WS-FOUND-MOVE
+           MOVE CurrentPlayer TO WS-TRY-PLAYER
+           PERFORM VARYING WS-TRY-MOVE FROM 1 BY 1
+                   UNTIL WS-TRY-MOVE > WS-MAX-MOVE
+                      OR WS-FOUND-MOVE = "YES"
+               PERFORM TRY-MOVE-FOR-PLAYER
+           END-PERFORM
+           IF WS-FOUND-MOVE = "NO" THEN
+               MOVE WS-OPPONENT TO WS-TRY-PLAYER
+               PERFORM VARYING WS-TRY-MOVE FROM 1 BY 1
+                       UNTIL WS-TRY-MOVE > WS-MAX-MOVE
+                          OR WS-FOUND-MOVE = "YES"
+                   PERFORM TRY-MOVE-FOR-PLAYER
+               END-PERFORM
+           END-IF
+           IF WS-FOUND-MOVE = "YES" THEN
+               MOVE WS-TRY-MOVE-RESULT TO xMove
+               DISPLAY "Computer (" CurrentPlayer ") plays " xMove
+           ELSE
+               PERFORM COMPUTER-MOVE-RANDOM
+           END-IF.
 
-           IF IsTaken = "YES" THEN
-              DISPLAY "Invalid move, try again"
-              PERFORM GET-MOVE
+      *> would WS-TRY-PLAYER win by taking square WS-TRY-MOVE? probe
+      *> it on the live board, check, then put the square back
+       TRY-MOVE-FOR-PLAYER.
+           MOVE WS-TRY-MOVE TO xMove
+           PERFORM COMPUTE-ROW-COL
+           IF BOARD-CELL(WS-ROW, WS-COL) = SPACE THEN
+               MOVE WS-TRY-PLAYER TO BOARD-CELL(WS-ROW, WS-COL)
+               MOVE WS-TRY-PLAYER TO WS-CHECK-PLAYER
+               PERFORM WOULD-WIN
+      *> WOULD-WIN's diagonal check reuses WS-COL, so recompute the
+      *> probed cell from xMove rather than trusting WS-ROW/WS-COL
+               PERFORM COMPUTE-ROW-COL
+               MOVE SPACE TO BOARD-CELL(WS-ROW, WS-COL)
+               IF WS-WOULD-WIN = "YES" THEN
+                   MOVE "YES" TO WS-FOUND-MOVE
+                   MOVE WS-TRY-MOVE TO WS-TRY-MOVE-RESULT
+               END-IF
            END-IF.
 
-      * Example of a switch statement in COBOL
-      * updates the varibles that represent the board
+      *> poll the current player's own mailbox file until their
+      *> terminal drops a move in it, then consume the record
+       GET-MOVE-FROM-MAILBOX.
+           IF CurrentPlayer = Player1 THEN
+               MOVE WS-P1-MAILBOX-NAME TO WS-MAILBOX-FILENAME
+           ELSE
+               MOVE WS-P2-MAILBOX-NAME TO WS-MAILBOX-FILENAME
+           END-IF
+           DISPLAY "Waiting for player " CurrentPlayer
+               "'s move in " FUNCTION TRIM(WS-MAILBOX-FILENAME) "..."
+           MOVE "NO" TO WS-MAILBOX-FOUND
+           PERFORM UNTIL WS-MAILBOX-FOUND = "YES"
+               OPEN INPUT PLAYER-MAILBOX-FILE
+               IF WS-MAILBOX-STATUS = "00" THEN
+                   READ PLAYER-MAILBOX-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE MBX-MOVE TO xMove
+                           MOVE "YES" TO WS-MAILBOX-FOUND
+                   END-READ
+                   CLOSE PLAYER-MAILBOX-FILE
+               END-IF
+               IF WS-MAILBOX-FOUND = "NO" THEN
+                   CALL "C$SLEEP" USING 1
+               END-IF
+           END-PERFORM
+           CALL "CBL_DELETE_FILE" USING WS-MAILBOX-FILENAME.
+
+      *> turn a 1..N*N square number into a row/column into the table
+       COMPUTE-ROW-COL.
+           COMPUTE WS-ROW = FUNCTION INTEGER((xMove - 1) /
+                    WS-BOARD-SIZE) + 1
+           COMPUTE WS-COL = FUNCTION MOD(xMove - 1, WS-BOARD-SIZE) + 1.
+
+      * re-prompt until a move in range and onto an open square
+      * comes back, instead of trusting the operator's first answer
+       VALIDATE-MOVE.
+           MOVE "YES" TO IsTaken
+           PERFORM UNTIL IsTaken = "NO"
+               MOVE "NO" TO IsTaken
+               IF xMove < 1 OR xMove > WS-MAX-MOVE THEN
+                   MOVE "YES" TO IsTaken
+               ELSE
+                   PERFORM COMPUTE-ROW-COL
+                   IF BOARD-CELL(WS-ROW, WS-COL) NOT = SPACE THEN
+                       MOVE "YES" TO IsTaken
+                   END-IF
+               END-IF
+               IF IsTaken = "YES" THEN
+                   DISPLAY "Invalid move, try again"
+                   PERFORM GET-MOVE
+               END-IF
+           END-PERFORM.
+
+      * updates the table that represents the board, any size board
        UPDATE-BOARD.
-           EVALUATE xMove
-               WHEN 1 MOVE CurrentPlayer TO Row1(1:1)
-               WHEN 2 MOVE CurrentPlayer TO Row1(2:1)
-               WHEN 3 MOVE CurrentPlayer TO Row1(3:1)
-               WHEN 4 MOVE CurrentPlayer TO Row2(1:1)
-               WHEN 5 MOVE CurrentPlayer TO Row2(2:1)
-               WHEN 6 MOVE CurrentPlayer TO Row2(3:1)
-               WHEN 7 MOVE CurrentPlayer TO Row3(1:1)
-               WHEN 8 MOVE CurrentPlayer TO Row3(2:1)
-               WHEN 9 MOVE CurrentPlayer TO Row3(3:1)
-           END-EVALUATE.
+           PERFORM COMPUTE-ROW-COL
+           MOVE CurrentPlayer TO BOARD-CELL(WS-ROW, WS-COL).
            ADD 1 TO TurnCount.
 
-      * Thanks to how COBOL operates, this procedure is a mess.
+      *> check every row, column and both diagonals for a win by
+      *> counting matches instead of enumerating each line by hand
        CHECK-WINNER.
-      * Check if there's a horizontal, vertical, or diagonol win
-        EVALUATE True
-      *> when there's a horizontal win
-             WHEN Row1(1:1) = CurrentPlayer AND Row1(2:1) =
-                      CurrentPlayer AND Row1(3:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-             WHEN Row2(1:1) = CurrentPlayer AND Row2(2:1) =
-                     CurrentPlayer AND Row2(3:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-		     WHEN Row3(1:1) = CurrentPlayer AND Row3(2:1) =
-                      CurrentPlayer AND Row3(3:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-      *> diagonal win
-             WHEN Row1(1:1) = CurrentPlayer AND Row2(2:1) =
-                      CurrentPlayer AND Row3(3:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-		     WHEN Row1(3:1) = CurrentPlayer AND Row2(2:1) =
-                      CurrentPlayer AND Row3(1:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-      *> vertical 
-             WHEN Row1(1:1) = CurrentPlayer AND Row2(1:1) =
-                      CurrentPlayer AND Row3(1:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-             WHEN Row1(2:1) = CurrentPlayer AND Row2(2:1) =
-                      CurrentPlayer AND Row3(2:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-             WHEN Row1(3:1) = CurrentPlayer AND Row2(3:1) =
-                      CurrentPlayer AND Row3(3:1) = CurrentPlayer
-                      MOVE "YES" TO Win
-           END-EVALUATE
+           MOVE CurrentPlayer TO WS-CHECK-PLAYER
+           PERFORM WOULD-WIN
+           MOVE WS-WOULD-WIN TO Win
 
            IF Win = "YES" THEN
                 MOVE CurrentPlayer TO Winner
                 MOVE "YES" TO GameOver
+           ELSE
+                IF TurnCount = WS-MAX-MOVE THEN
+                    MOVE "YES" TO GameOver
+                END-IF
+           END-IF.
+
+      *> does WS-CHECK-PLAYER have a completed row, column, or
+      *> diagonal on the live board right now? shared by CHECK-WINNER
+      *> and the computer opponent's win/block lookahead
+       WOULD-WIN.
+           MOVE "NO" TO WS-WOULD-WIN
+
+      *> rows
+           PERFORM VARYING R-IDX FROM 1 BY 1
+                   UNTIL R-IDX > WS-BOARD-SIZE
+               MOVE 0 TO WS-LINE-COUNT
+               PERFORM VARYING C-IDX FROM 1 BY 1
+                       UNTIL C-IDX > WS-BOARD-SIZE
+                   IF BOARD-CELL(R-IDX, C-IDX) = WS-CHECK-PLAYER THEN
+                       ADD 1 TO WS-LINE-COUNT
+                   END-IF
+               END-PERFORM
+               IF WS-LINE-COUNT = WS-BOARD-SIZE THEN
+                   MOVE "YES" TO WS-WOULD-WIN
+               END-IF
+           END-PERFORM
+
+      *> columns
+           PERFORM VARYING C-IDX FROM 1 BY 1
+                   UNTIL C-IDX > WS-BOARD-SIZE
+               MOVE 0 TO WS-LINE-COUNT
+               PERFORM VARYING R-IDX FROM 1 BY 1
+                       UNTIL R-IDX > WS-BOARD-SIZE
+                   IF BOARD-CELL(R-IDX, C-IDX) = WS-CHECK-PLAYER THEN
+                       ADD 1 TO WS-LINE-COUNT
+                   END-IF
+               END-PERFORM
+               IF WS-LINE-COUNT = WS-BOARD-SIZE THEN
+                   MOVE "YES" TO WS-WOULD-WIN
+               END-IF
+           END-PERFORM
+
+      *> top-left to bottom-right diagonal
+           MOVE 0 TO WS-LINE-COUNT
+           PERFORM VARYING R-IDX FROM 1 BY 1
+                   UNTIL R-IDX > WS-BOARD-SIZE
+               IF BOARD-CELL(R-IDX, R-IDX) = WS-CHECK-PLAYER THEN
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-LINE-COUNT = WS-BOARD-SIZE THEN
+               MOVE "YES" TO WS-WOULD-WIN
+           END-IF
+
+      *> top-right to bottom-left diagonal
+           MOVE 0 TO WS-LINE-COUNT
+           PERFORM VARYING R-IDX FROM 1 BY 1
+                   UNTIL R-IDX > WS-BOARD-SIZE
+               COMPUTE WS-COL = WS-BOARD-SIZE - R-IDX + 1
+               IF BOARD-CELL(R-IDX, WS-COL) = WS-CHECK-PLAYER THEN
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-LINE-COUNT = WS-BOARD-SIZE THEN
+               MOVE "YES" TO WS-WOULD-WIN
            END-IF.
 
-      *> output winner of the game 
+      *> output winner of the game
        DISPLAY-WINNER.
            IF Winner = SPACE THEN
                DISPLAY "It's a draw!"
            ELSE
                DISPLAY "Player " Winner " wins!".
-           
+
+      *> roll this game's result and Total-Time into each player's
+      *> running wins/losses/draws and average time, so the
+      *> leaderboard report has something to read. The master is a
+      *> sequential file, so it's read into a table, updated, and
+      *> rewritten whole - same pattern TTTBatch uses for its
+      *> in-memory per-player tally.
+       UPDATE-PLAYER-STATS.
+           PERFORM LOAD-PLAYER-STATS
+
+           EVALUATE Winner
+               WHEN "X"
+                   MOVE Player1Id TO WS-STAT-ID
+                   MOVE "WIN "    TO WS-STAT-RESULT
+                   PERFORM APPLY-STAT-RESULT
+                   MOVE Player2Id TO WS-STAT-ID
+                   MOVE "LOSS"    TO WS-STAT-RESULT
+                   PERFORM APPLY-STAT-RESULT
+               WHEN "O"
+                   MOVE Player2Id TO WS-STAT-ID
+                   MOVE "WIN "    TO WS-STAT-RESULT
+                   PERFORM APPLY-STAT-RESULT
+                   MOVE Player1Id TO WS-STAT-ID
+                   MOVE "LOSS"    TO WS-STAT-RESULT
+                   PERFORM APPLY-STAT-RESULT
+               WHEN OTHER
+                   MOVE Player1Id TO WS-STAT-ID
+                   MOVE "DRAW"    TO WS-STAT-RESULT
+                   PERFORM APPLY-STAT-RESULT
+                   MOVE Player2Id TO WS-STAT-ID
+                   MOVE "DRAW"    TO WS-STAT-RESULT
+                   PERFORM APPLY-STAT-RESULT
+           END-EVALUATE
+
+           PERFORM SAVE-PLAYER-STATS.
+
+      *> read the whole master into PSTAT-TABLE, if it exists
+       LOAD-PLAYER-STATS.
+           MOVE 0 TO PSTAT-COUNT
+           MOVE "NO" TO WS-PSTAT-EOF
+           OPEN INPUT PLAYER-STATS-FILE
+           IF WS-PSTAT-STATUS = "00" THEN
+               PERFORM UNTIL WS-PSTAT-EOF = "YES"
+                   READ PLAYER-STATS-FILE
+                       AT END MOVE "YES" TO WS-PSTAT-EOF
+                       NOT AT END
+      *> PSTAT-ENTRY only has 200 slots; a master file that
+      *> somehow grew past that is dropped rather than indexed
+      *> past the table into whatever WORKING-STORAGE follows
+                           IF PSTAT-COUNT < 200 THEN
+                               ADD 1 TO PSTAT-COUNT
+                               MOVE PS-PLAYER-ID TO
+                                   PSTAT-ID(PSTAT-COUNT)
+                               MOVE PS-WINS TO
+                                   PSTAT-WINS(PSTAT-COUNT)
+                               MOVE PS-LOSSES TO
+                                   PSTAT-LOSSES(PSTAT-COUNT)
+                               MOVE PS-DRAWS TO
+                                   PSTAT-DRAWS(PSTAT-COUNT)
+                               MOVE PS-GAMES TO
+                                   PSTAT-GAMES(PSTAT-COUNT)
+                               MOVE PS-TOTAL-TIME TO
+                                   PSTAT-TOTAL-TIME(PSTAT-COUNT)
+                               MOVE PS-AVG-TIME TO
+                                   PSTAT-AVG-TIME(PSTAT-COUNT)
+                           ELSE
+                               DISPLAY "Player stats table full, "
+                                   "dropping " PS-PLAYER-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PLAYER-STATS-FILE
+           END-IF.
+
+      *> write PSTAT-TABLE back out as the new master
+       SAVE-PLAYER-STATS.
+           OPEN OUTPUT PLAYER-STATS-FILE
+           PERFORM VARYING PSTAT-IDX FROM 1 BY 1
+                   UNTIL PSTAT-IDX > PSTAT-COUNT
+               INITIALIZE PLAYER-STATS-RECORD
+               MOVE PSTAT-ID(PSTAT-IDX)         TO PS-PLAYER-ID
+               MOVE PSTAT-WINS(PSTAT-IDX)       TO PS-WINS
+               MOVE PSTAT-LOSSES(PSTAT-IDX)     TO PS-LOSSES
+               MOVE PSTAT-DRAWS(PSTAT-IDX)      TO PS-DRAWS
+               MOVE PSTAT-GAMES(PSTAT-IDX)      TO PS-GAMES
+               MOVE PSTAT-TOTAL-TIME(PSTAT-IDX) TO PS-TOTAL-TIME
+               MOVE PSTAT-AVG-TIME(PSTAT-IDX)   TO PS-AVG-TIME
+               WRITE PLAYER-STATS-RECORD
+           END-PERFORM
+           CLOSE PLAYER-STATS-FILE.
+
+      *> find (or add) WS-STAT-ID in the table and apply the result
+       APPLY-STAT-RESULT.
+           MOVE 0 TO WS-PSTAT-FOUND-IDX
+           PERFORM VARYING PSTAT-IDX FROM 1 BY 1
+                   UNTIL PSTAT-IDX > PSTAT-COUNT
+               IF PSTAT-ID(PSTAT-IDX) = WS-STAT-ID THEN
+                   SET WS-PSTAT-FOUND-IDX TO PSTAT-IDX
+               END-IF
+           END-PERFORM
+           IF WS-PSTAT-FOUND-IDX = 0 AND PSTAT-COUNT < 200 THEN
+               ADD 1 TO PSTAT-COUNT
+               MOVE PSTAT-COUNT TO WS-PSTAT-FOUND-IDX
+               INITIALIZE PSTAT-ENTRY(WS-PSTAT-FOUND-IDX)
+               MOVE WS-STAT-ID TO PSTAT-ID(WS-PSTAT-FOUND-IDX)
+           END-IF
+
+      *> PSTAT-ENTRY only has 200 slots; if the table was already
+      *> full when WS-STAT-ID was first seen, WS-PSTAT-FOUND-IDX is
+      *> still 0 here -- skip the tally rather than touch
+      *> PSTAT-WINS/etc at index 0
+           IF WS-PSTAT-FOUND-IDX = 0 THEN
+               DISPLAY "Player stats table full, dropping result "
+                   "for " WS-STAT-ID
+           ELSE
+               EVALUATE WS-STAT-RESULT
+                   WHEN "WIN "
+                       ADD 1 TO PSTAT-WINS(WS-PSTAT-FOUND-IDX)
+                   WHEN "LOSS"
+                       ADD 1 TO PSTAT-LOSSES(WS-PSTAT-FOUND-IDX)
+                   WHEN "DRAW"
+                       ADD 1 TO PSTAT-DRAWS(WS-PSTAT-FOUND-IDX)
+               END-EVALUATE
+               ADD 1 TO PSTAT-GAMES(WS-PSTAT-FOUND-IDX)
+               ADD Total-Time TO PSTAT-TOTAL-TIME(WS-PSTAT-FOUND-IDX)
+               COMPUTE PSTAT-AVG-TIME(WS-PSTAT-FOUND-IDX) =
+                   PSTAT-TOTAL-TIME(WS-PSTAT-FOUND-IDX) /
+                   PSTAT-GAMES(WS-PSTAT-FOUND-IDX)
+           END-IF.
+
         END PROGRAM TicTacToe.
