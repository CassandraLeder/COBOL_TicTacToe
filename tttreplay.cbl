@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTReplay.
+       AUTHOR. Cassandra Leder
+
+      *> Replay/history report. Reads the GAME-LOG audit trail that
+      *> TicTacToe's WRITE-GAME-LOG builds and reprints the board
+      *> state after every recorded turn of one game, so a dispute
+      *> can be settled by reading the tape instead of memory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAME-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+       COPY GAMELOGR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-GAME-LOG-STATUS   PIC X(2) VALUE "00".
+       01  WS-GAME-LOG-EOF      PIC X(3) VALUE "NO".
+       01  WS-REPLAY-GAME-ID    PIC X(14).
+       01  WS-MATCH-COUNT       PIC 9(4) VALUE 0.
+       01  WS-POS               PIC 9(2).
+       01  WS-R                 PIC 9.
+       01  WS-C                 PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Game id to replay: "
+           ACCEPT WS-REPLAY-GAME-ID
+           PERFORM REPLAY-GAME
+           IF WS-MATCH-COUNT = 0 THEN
+               DISPLAY "No log entries found for game "
+                   WS-REPLAY-GAME-ID
+           END-IF
+           STOP RUN.
+
+      *> walk the whole log, printing every turn that belongs to the
+      *> requested game id in the order it was recorded
+       REPLAY-GAME.
+           OPEN INPUT GAME-LOG-FILE
+           IF WS-GAME-LOG-STATUS = "00" THEN
+               PERFORM UNTIL WS-GAME-LOG-EOF = "YES"
+                   READ GAME-LOG-FILE
+                       AT END MOVE "YES" TO WS-GAME-LOG-EOF
+                       NOT AT END
+                           IF GL-GAME-ID = WS-REPLAY-GAME-ID THEN
+                               ADD 1 TO WS-MATCH-COUNT
+                               PERFORM PRINT-TURN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GAME-LOG-FILE
+           ELSE
+               DISPLAY "Could not open GAMELOG.DAT, status "
+                   WS-GAME-LOG-STATUS
+           END-IF.
+
+      *> one recorded move and the board it produced
+       PRINT-TURN.
+           DISPLAY "Turn " GL-TURN-NO " - player " GL-PLAYER
+               " played " GL-MOVE " at "
+               GL-TS-YEAR "-" GL-TS-MONTH "-" GL-TS-DAY " "
+               GL-TS-HOUR ":" GL-TS-MIN ":" GL-TS-SEC
+           PERFORM PRINT-BOARD-STATE.
+
+      *> unpack the flat GL-BOARD-STATE string back into rows, the
+      *> same way TicTacToe's DISPLAY-BOARD lays out its live table
+       PRINT-BOARD-STATE.
+           MOVE 1 TO WS-POS
+           PERFORM VARYING WS-R FROM 1 BY 1
+                   UNTIL WS-R > GL-BOARD-SIZE
+               DISPLAY "  Row " WS-R ":" WITH NO ADVANCING
+               PERFORM VARYING WS-C FROM 1 BY 1
+                       UNTIL WS-C > GL-BOARD-SIZE
+                   DISPLAY GL-BOARD-STATE(WS-POS:1) WITH NO ADVANCING
+                   ADD 1 TO WS-POS
+               END-PERFORM
+               DISPLAY SPACE
+           END-PERFORM.
+
+       END PROGRAM TTTReplay.
