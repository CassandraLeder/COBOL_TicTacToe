@@ -0,0 +1,7 @@
+      *> TURNFLGR - whose-turn-is-it signal for dual-terminal mode.
+      *> SWITCH-PLAYER rewrites this after every turn so the other
+      *> player's terminal knows when to prompt for a move.
+       01  TURN-FLAG-RECORD.
+           05  TF-GAME-ID          PIC X(14).
+           05  TF-CURRENT-PLAYER   PIC X(1).
+           05  TF-TURN-COUNT       PIC 9(2).
