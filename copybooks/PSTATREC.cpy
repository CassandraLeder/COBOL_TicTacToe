@@ -0,0 +1,16 @@
+      *> PSTATREC - player-statistics master record, keyed by player
+      *> id. Shared by TicTacToe (writer) and the leaderboard report
+      *> (reader). This GnuCOBOL build has no indexed (ISAM) file
+      *> handler configured, so the master is kept as a LINE
+      *> SEQUENTIAL file, one record per player, rewritten in full
+      *> on every update - the classic sequential-master-update
+      *> pattern, the same way TTTBatch already keeps its in-memory
+      *> per-player table.
+       01  PLAYER-STATS-RECORD.
+           05  PS-PLAYER-ID        PIC X(8).
+           05  PS-WINS             PIC 9(6).
+           05  PS-LOSSES           PIC 9(6).
+           05  PS-DRAWS            PIC 9(6).
+           05  PS-GAMES            PIC 9(6).
+           05  PS-TOTAL-TIME       PIC 9(10).
+           05  PS-AVG-TIME         PIC 9(10).
