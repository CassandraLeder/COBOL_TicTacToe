@@ -0,0 +1,16 @@
+      *> GAMELOGR - move-by-move audit log record, shared by
+      *> TicTacToe (writer) and the replay report (reader).
+       01  GAME-LOG-RECORD.
+           05  GL-GAME-ID          PIC X(14).
+           05  GL-TURN-NO          PIC 9(4).
+           05  GL-PLAYER           PIC X(1).
+           05  GL-MOVE             PIC 9(2).
+           05  GL-TIMESTAMP.
+               10  GL-TS-YEAR      PIC 9(4).
+               10  GL-TS-MONTH     PIC 9(2).
+               10  GL-TS-DAY       PIC 9(2).
+               10  GL-TS-HOUR      PIC 9(2).
+               10  GL-TS-MIN       PIC 9(2).
+               10  GL-TS-SEC       PIC 9(2).
+           05  GL-BOARD-SIZE       PIC 9(1).
+           05  GL-BOARD-STATE      PIC X(25).
