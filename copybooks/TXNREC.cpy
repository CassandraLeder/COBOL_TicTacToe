@@ -0,0 +1,8 @@
+      *> TXNREC - one pre-supplied game's move sequence for the
+      *> batch tournament driver (TTTBATCH). One record per game.
+       01  TXN-RECORD.
+           05  TXN-GAME-ID         PIC X(10).
+           05  TXN-PLAYER1-ID      PIC X(8).
+           05  TXN-PLAYER2-ID      PIC X(8).
+           05  TXN-MOVE-COUNT      PIC 9(2).
+           05  TXN-MOVES           PIC 9(1) OCCURS 9 TIMES.
