@@ -0,0 +1,16 @@
+      *> CHKPTREC - last-completed-turn checkpoint for TicTacToe,
+      *> so an abend mid-game can resume instead of restarting.
+       01  CHECKPOINT-RECORD.
+           05  CP-GAME-ID          PIC X(14).
+           05  CP-CURRENT-PLAYER   PIC X(1).
+           05  CP-TURN-COUNT       PIC 9(2).
+           05  CP-BOARD-SIZE       PIC 9(1).
+           05  CP-BOARD-STATE      PIC X(25).
+           05  CP-PLAYER1-ID       PIC X(8).
+           05  CP-PLAYER2-ID       PIC X(8).
+           05  CP-DUAL-MODE        PIC X(3).
+           05  CP-SINGLE-PLAYER-MODE PIC X(3).
+           05  CP-DIFFICULTY       PIC 9.
+           05  CP-GAME-OVER        PIC X(3).
+           05  CP-WINNER           PIC X(1).
+           05  CP-TOTAL-TIME       PIC 9(8).
