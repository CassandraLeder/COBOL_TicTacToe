@@ -0,0 +1,5 @@
+      *> MAILBOXR - one player's pending move, dropped into their own
+      *> mailbox file by whatever is driving that player's terminal.
+      *> GET-MOVE polls and consumes this record in dual-terminal mode.
+       01  MAILBOX-RECORD.
+           05  MBX-MOVE            PIC 9(2).
