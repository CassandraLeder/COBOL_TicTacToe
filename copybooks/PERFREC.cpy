@@ -0,0 +1,6 @@
+      *> PERFREC - corrected per-turn elapsed time, written by
+      *> TicTacToe once TIME-GAME-ELAPSE has the real figure.
+       01  PERF-RECORD.
+           05  PF-GAME-ID          PIC X(14).
+           05  PF-TURN-NO          PIC 9(4).
+           05  PF-ELAPSED-TIME     PIC 9(8).
