@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTBatch.
+       AUTHOR. Cassandra Leder
+
+      *> Batch tournament-mode driver for TicTacToe. Reads a
+      *> transaction file of pre-supplied move sequences (one
+      *> record per game) and drives the same board/turn logic
+      *> as the interactive game, but with no operator present,
+      *> so a whole night of league play can run in one job step.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TTTTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TXNREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS        PIC X(2) VALUE "00".
+       01  WS-EOF-FLAG          PIC X(3) VALUE "NO".
+
+       01  GameBoard.
+           05  Row1      PIC X(3) VALUE "   ".
+           05  Row2      PIC X(3) VALUE "   ".
+           05  Row3      PIC X(3) VALUE "   ".
+       01  CurrentSymbol PIC X(1).
+       01  xMove         PIC 9.
+       01  MoveIndex     PIC 9(2).
+       01  Win           PIC X(3) VALUE "NO".
+       01  Winner        PIC X(1) VALUE SPACE.
+       01  GameOver      PIC X(3) VALUE "NO".
+
+       01  STATS-TABLE.
+           05  STAT-COUNT       PIC 9(4) VALUE 0.
+           05  STATS-ENTRY OCCURS 200 TIMES INDEXED BY STAT-IDX.
+               10  STAT-PLAYER-ID   PIC X(8).
+               10  STAT-WINS        PIC 9(4) VALUE 0.
+               10  STAT-LOSSES      PIC 9(4) VALUE 0.
+               10  STAT-DRAWS       PIC 9(4) VALUE 0.
+       01  WS-FOUND-IDX         PIC 9(4).
+       01  WS-PLAYER1-IDX       PIC 9(4).
+       01  WS-PLAYER2-IDX       PIC 9(4).
+       01  WS-GAMES-PLAYED      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-TRANSACTION-FILE
+           IF WS-TXN-STATUS = "00" THEN
+               PERFORM READ-TRANSACTION
+               PERFORM UNTIL WS-EOF-FLAG = "YES"
+                   PERFORM PLAY-ONE-GAME
+                   PERFORM READ-TRANSACTION
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           ELSE
+               DISPLAY "Could not open TTTTXN.DAT, status "
+                   WS-TXN-STATUS
+           END-IF
+           PERFORM PRINT-SUMMARY
+           STOP RUN.
+
+       OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END MOVE "YES" TO WS-EOF-FLAG
+           END-READ.
+
+      *> play one pre-supplied game to completion, no operator
+       PLAY-ONE-GAME.
+           MOVE "   " TO Row1
+           MOVE "   " TO Row2
+           MOVE "   " TO Row3
+           MOVE "NO"  TO GameOver
+           MOVE SPACE TO Winner
+           ADD 1 TO WS-GAMES-PLAYED
+
+      *> a corrupted/mistyped move count must not run TXN-MOVES past
+      *> its 9 occurrences
+           IF TXN-MOVE-COUNT > 9 THEN
+               MOVE 9 TO TXN-MOVE-COUNT
+           END-IF
+
+           PERFORM VARYING MoveIndex FROM 1 BY 1
+                   UNTIL MoveIndex > TXN-MOVE-COUNT
+                      OR GameOver = "YES"
+               IF FUNCTION MOD(MoveIndex, 2) = 1
+                   MOVE "X" TO CurrentSymbol
+               ELSE
+                   MOVE "O" TO CurrentSymbol
+               END-IF
+               MOVE TXN-MOVES(MoveIndex) TO xMove
+               PERFORM UPDATE-BOARD
+               PERFORM CHECK-WINNER
+           END-PERFORM
+
+           PERFORM RECORD-RESULT.
+
+      *> same switch-style update as the interactive game, just
+      *> driven from the transaction record instead of ACCEPT
+       UPDATE-BOARD.
+           EVALUATE xMove
+               WHEN 1 MOVE CurrentSymbol TO Row1(1:1)
+               WHEN 2 MOVE CurrentSymbol TO Row1(2:1)
+               WHEN 3 MOVE CurrentSymbol TO Row1(3:1)
+               WHEN 4 MOVE CurrentSymbol TO Row2(1:1)
+               WHEN 5 MOVE CurrentSymbol TO Row2(2:1)
+               WHEN 6 MOVE CurrentSymbol TO Row2(3:1)
+               WHEN 7 MOVE CurrentSymbol TO Row3(1:1)
+               WHEN 8 MOVE CurrentSymbol TO Row3(2:1)
+               WHEN 9 MOVE CurrentSymbol TO Row3(3:1)
+           END-EVALUATE.
+
+       CHECK-WINNER.
+           MOVE "NO" TO Win
+           EVALUATE True
+             WHEN Row1(1:1) = CurrentSymbol AND Row1(2:1) =
+                      CurrentSymbol AND Row1(3:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+             WHEN Row2(1:1) = CurrentSymbol AND Row2(2:1) =
+                     CurrentSymbol AND Row2(3:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+             WHEN Row3(1:1) = CurrentSymbol AND Row3(2:1) =
+                      CurrentSymbol AND Row3(3:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+             WHEN Row1(1:1) = CurrentSymbol AND Row2(2:1) =
+                      CurrentSymbol AND Row3(3:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+             WHEN Row1(3:1) = CurrentSymbol AND Row2(2:1) =
+                      CurrentSymbol AND Row3(1:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+             WHEN Row1(1:1) = CurrentSymbol AND Row2(1:1) =
+                      CurrentSymbol AND Row3(1:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+             WHEN Row1(2:1) = CurrentSymbol AND Row2(2:1) =
+                      CurrentSymbol AND Row3(2:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+             WHEN Row1(3:1) = CurrentSymbol AND Row2(3:1) =
+                      CurrentSymbol AND Row3(3:1) = CurrentSymbol
+                      MOVE "YES" TO Win
+           END-EVALUATE
+
+           IF Win = "YES" THEN
+               MOVE CurrentSymbol TO Winner
+               MOVE "YES" TO GameOver
+           END-IF.
+
+      *> tally the finished game's result against each player id
+       RECORD-RESULT.
+           PERFORM FIND-OR-ADD-PLAYER1
+           PERFORM FIND-OR-ADD-PLAYER2
+           PERFORM FIND-PLAYER1-INDEX
+           MOVE WS-FOUND-IDX TO WS-PLAYER1-IDX
+           PERFORM FIND-PLAYER2-INDEX
+           MOVE WS-FOUND-IDX TO WS-PLAYER2-IDX
+
+      *> if STATS-TABLE was already full when one of these players
+      *> was first seen, FIND-OR-ADD-PLAYER* left it unindexed --
+      *> skip the tally rather than touch STAT-WINS/etc at index 0
+           IF WS-PLAYER1-IDX = 0 OR WS-PLAYER2-IDX = 0 THEN
+               DISPLAY "Stats table full, dropping result for "
+                   TXN-GAME-ID
+           ELSE
+               EVALUATE Winner
+                   WHEN "X"
+                       ADD 1 TO STAT-WINS(WS-PLAYER1-IDX)
+                       ADD 1 TO STAT-LOSSES(WS-PLAYER2-IDX)
+                   WHEN "O"
+                       ADD 1 TO STAT-WINS(WS-PLAYER2-IDX)
+                       ADD 1 TO STAT-LOSSES(WS-PLAYER1-IDX)
+                   WHEN OTHER
+                       ADD 1 TO STAT-DRAWS(WS-PLAYER1-IDX)
+                       ADD 1 TO STAT-DRAWS(WS-PLAYER2-IDX)
+               END-EVALUATE
+           END-IF.
+
+      *> STATS-TABLE only has 200 slots; a tournament with more
+      *> distinct players than that drops the overflow rather than
+      *> index past the table into whatever WORKING-STORAGE follows
+       FIND-OR-ADD-PLAYER1.
+           PERFORM FIND-PLAYER1-INDEX
+           IF WS-FOUND-IDX = 0 AND STAT-COUNT < 200 THEN
+               ADD 1 TO STAT-COUNT
+               MOVE TXN-PLAYER1-ID TO STAT-PLAYER-ID(STAT-COUNT)
+           END-IF.
+
+       FIND-OR-ADD-PLAYER2.
+           PERFORM FIND-PLAYER2-INDEX
+           IF WS-FOUND-IDX = 0 AND STAT-COUNT < 200 THEN
+               ADD 1 TO STAT-COUNT
+               MOVE TXN-PLAYER2-ID TO STAT-PLAYER-ID(STAT-COUNT)
+           END-IF.
+
+       FIND-PLAYER1-INDEX.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+                   UNTIL STAT-IDX > STAT-COUNT
+               IF STAT-PLAYER-ID(STAT-IDX) = TXN-PLAYER1-ID THEN
+                   SET WS-FOUND-IDX TO STAT-IDX
+               END-IF
+           END-PERFORM.
+
+       FIND-PLAYER2-INDEX.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+                   UNTIL STAT-IDX > STAT-COUNT
+               IF STAT-PLAYER-ID(STAT-IDX) = TXN-PLAYER2-ID THEN
+                   SET WS-FOUND-IDX TO STAT-IDX
+               END-IF
+           END-PERFORM.
+
+      *> wins/losses/draws per player id, one night's play in one job
+       PRINT-SUMMARY.
+           DISPLAY "===== Tournament Summary ====="
+           DISPLAY "Games played: " WS-GAMES-PLAYED
+           DISPLAY "Player    Wins Losses Draws"
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+                   UNTIL STAT-IDX > STAT-COUNT
+               DISPLAY STAT-PLAYER-ID(STAT-IDX) "  "
+                   STAT-WINS(STAT-IDX) "    "
+                   STAT-LOSSES(STAT-IDX) "    "
+                   STAT-DRAWS(STAT-IDX)
+           END-PERFORM.
+
+       END PROGRAM TTTBatch.
